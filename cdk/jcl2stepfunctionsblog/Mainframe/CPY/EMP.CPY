@@ -84,3 +84,21 @@
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
       ******************************************************************
+      ******************************************************************
+      * NULL INDICATOR VARIABLES FOR THE NULLABLE COLUMNS OF DCLEMP.   *
+      * ONE PER NULLABLE COLUMN, IN COLUMN ORDER, FOR USE ON THE       *
+      * INDICATOR LIST OF A FETCH OR SELECT INTO DCLEMP.  A NEGATIVE   *
+      * VALUE AFTER THE FETCH MEANS THE COLUMN WAS NULL AND THE        *
+      * CORRESPONDING DCL- FIELD SHOULD NOT BE TRUSTED.                *
+      ******************************************************************
+       01  DCLEMP-NULL-IND.
+           10 IND-WORKDEPT          PIC S9(4) USAGE COMP.
+           10 IND-PHONENO           PIC S9(4) USAGE COMP.
+           10 IND-HIREDATE          PIC S9(4) USAGE COMP.
+           10 IND-JOB               PIC S9(4) USAGE COMP.
+           10 IND-EDLEVEL           PIC S9(4) USAGE COMP.
+           10 IND-SEX               PIC S9(4) USAGE COMP.
+           10 IND-BIRTHDATE         PIC S9(4) USAGE COMP.
+           10 IND-SALARY            PIC S9(4) USAGE COMP.
+           10 IND-BONUS             PIC S9(4) USAGE COMP.
+           10 IND-COMM              PIC S9(4) USAGE COMP.

@@ -0,0 +1,193 @@
+000010 IDENTIFICATION DIVISION.                                         00001001
+000020 PROGRAM-ID. COBDB23.                                             00002001
+000030********************************************                      00003001
+000040*COBOL PROGRAM TO ACCOMPANY JCL TO STEP    *                      00004001
+000050*FUNCTION DEMO                             *                      00005001
+000060*LISTS EMPLOYEES HITTING A 5/10/15/20-YEAR *                      00006001
+000070*SERVICE ANNIVERSARY THIS MONTH, FROM THE  *                      00007001
+000080*DB2 EMPLOYEE DATABASE USING CURSOR        *                      00008001
+000090********************************************                      00009001
+000100 ENVIRONMENT DIVISION.                                            00010001
+000110 INPUT-OUTPUT SECTION.                                            00011001
+000120 FILE-CONTROL.                                                    00012001
+000130     SELECT RPT-FILE   ASSIGN TO RPTOUT.                          00013001
+000140 DATA DIVISION.                                                   00014001
+000150 FILE SECTION.                                                    00015001
+000160 FD  RPT-FILE                                                     00016001
+000170     RECORDING MODE F                                             00017001
+000180     LABEL RECORDS ARE STANDARD.                                  00018001
+000190 01  RPT-RECORD                  PIC X(132).                      00019001
+000200 WORKING-STORAGE SECTION.                                         00020001
+000210*****************************************************             00021001
+000220* WORKAREAS                                         *             00022001
+000230*****************************************************             00023001
+000240 77  WS-SQL-ERROR-SW     PIC X          VALUE  'N'.               00024001
+000250         88  SQL-ERROR-OCCURRED         VALUE  'Y'.               00025001
+000260 77  WS-MILESTONE-SW     PIC X          VALUE  'N'.               00026001
+000270         88  WS-IS-MILESTONE            VALUE  'Y'.               00027001
+000280 77  WS-MILESTONE-COUNT  PIC S9(7) COMP VALUE ZERO.               00028001
+000290 77  WS-HIREDATE-NULL-SW PIC X          VALUE  'N'.               00029001
+000300         88  WS-HIREDATE-NULL           VALUE  'Y'.               00030001
+000310*****************************************************             00031001
+000320* SYSTEM DATE AND SERVICE-ANNIVERSARY WORKAREAS      *            00032001
+000330*****************************************************             00033001
+000340 01  WS-RUN-DATE.                                                 00034001
+000350     05  WS-RUN-YEAR             PIC 9(4).                        00035001
+000360     05  WS-RUN-MONTH            PIC 9(2).                        00036001
+000370     05  WS-RUN-DAY              PIC 9(2).                        00037001
+000380 01  WS-HIRE-YEAR                PIC 9(4).                        00038001
+000390 01  WS-HIRE-MONTH               PIC 9(2).                        00039001
+000400 01  WS-YEARS-SERVICE            PIC S9(4) COMP.                  00040001
+000410*****************************************************             00041001
+000420*  PRINT-LINE LAYOUTS FOR RPT-FILE                   *            00042001
+000430*****************************************************             00043001
+000440 01  WS-PRINT-LINE.                                               00044001
+000450     05  WS-PL-HEADING.                                           00045001
+000460         10  WS-PLH-BANNER        PIC X(80).                      00046001
+000470         10  FILLER               PIC X(52).                      00047001
+000480     05  WS-PL-DETAIL REDEFINES WS-PL-HEADING.                    00048001
+000490         10  WS-PLD-EMPNO         PIC X(6).                       00049001
+000500         10  FILLER               PIC X(1).                       00050001
+000510         10  WS-PLD-WORKDEPT      PIC X(3).                       00051001
+000520         10  FILLER               PIC X(1).                       00052001
+000530         10  WS-PLD-FIRSTNME      PIC X(12).                      00053001
+000540         10  FILLER               PIC X(1).                       00054001
+000550         10  WS-PLD-LASTNAME      PIC X(15).                      00055001
+000560         10  FILLER               PIC X(1).                       00056001
+000570         10  WS-PLD-HIREDATE      PIC X(10).                      00057001
+000580         10  FILLER               PIC X(1).                       00058001
+000590         10  WS-PLD-YEARS         PIC ZZ9.                        00059001
+000600         10  FILLER               PIC X(78).                      00060001
+000610     05  WS-PL-TRAILER REDEFINES WS-PL-HEADING.                   00061001
+000620         10  WS-PLT-LABEL         PIC X(34).                      00062001
+000630         10  WS-PLT-COUNT         PIC ZZZ,ZZ9.                    00063001
+000640         10  FILLER               PIC X(91).                      00064001
+000650********************************************                      00065001
+000660*  SQL COMMUNICATION AREA                  *                      00066001
+000670********************************************                      00067001
+000680     EXEC SQL                                                     00068001
+000690       INCLUDE SQLCA                                              00069001
+000700     END-EXEC.                                                    00070001
+000710********************************************                      00071001
+000720*  DCLS                                    *                      00072001
+000730********************************************                      00073001
+000740     EXEC SQL                                                     00074001
+000750       INCLUDE EMP                                                00075001
+000760     END-EXEC.                                                    00076001
+000770********************************************                      00077001
+000780*   DCLGENS                                                       00078001
+000790********************************************                      00079001
+000800     EXEC SQL                                                     00080001
+000810       DECLARE CR1 CURSOR FOR                                     00081001
+000820         SELECT EMPNO, FIRSTNME, MIDINIT, LASTNAME,               00082001
+000830                WORKDEPT, HIREDATE                                00083001
+000840         FROM EMP                                                 00084001
+000850         ORDER BY WORKDEPT, EMPNO                                 00085001
+000860     END-EXEC.                                                    00086001
+000870 PROCEDURE DIVISION.                                              00087001
+000880 MAIN-PARA.                                                       00088001
+000890     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.                       00089001
+000900     OPEN OUTPUT RPT-FILE.                                        00090001
+000910     PERFORM HEADING-PARA.                                        00091001
+000920* OPENING CURSOR                                                  00092001
+000930     EXEC SQL                                                     00093001
+000940       OPEN CR1                                                   00094001
+000950     END-EXEC.                                                    00095001
+000960     IF SQLCODE NOT = 0                                           00096001
+000970        DISPLAY ' OPEN FAILED WITH SQLCODE : ' SQLCODE            00097001
+000980        SET SQL-ERROR-OCCURRED TO TRUE                            00098001
+000990     END-IF.                                                      00099001
+001000     PERFORM FETCH-PARA                                           00100001
+001010             UNTIL SQLCODE NOT EQUAL 0                            00101001
+001020     EXEC SQL                                                     00102001
+001030        CLOSE CR1                                                 00103001
+001040     END-EXEC                                                     00104001
+001050     PERFORM TRAILER-PARA                                         00105001
+001060     CLOSE RPT-FILE                                               00106001
+001070     IF SQL-ERROR-OCCURRED                                        00107001
+001080        MOVE 8 TO RETURN-CODE                                     00108001
+001090     ELSE                                                         00109001
+001100        MOVE 0 TO RETURN-CODE                                     00110001
+001110     END-IF                                                       00111001
+001120     STOP RUN.                                                    00112001
+001130 FETCH-PARA.                                                      00113001
+001140     INITIALIZE DCLEMP                                            00114001
+001150     EXEC SQL                                                     00115001
+001160        FETCH CR1                                                 00116001
+001170           INTO :DCL-EMPNO,                                       00117001
+001180                :DCL-FIRSTNME,                                    00118001
+001190                :DCL-MIDINIT,                                     00119001
+001200                :DCL-LASTNAME,                                    00120001
+001210                :DCL-WORKDEPT :IND-WORKDEPT,                      00121001
+001220                :DCL-HIREDATE :IND-HIREDATE                       00122001
+001230     END-EXEC                                                     00123001
+001240     IF SQLCODE = 0                                               00124001
+001250        PERFORM NULL-CHECK-PARA                                   00125001
+001260        MOVE 'N' TO WS-MILESTONE-SW                               00126001
+001270        IF NOT WS-HIREDATE-NULL                                   00127001
+001280           PERFORM COMPUTE-SERVICE-PARA                           00128001
+001290        END-IF                                                    00129001
+001300        IF WS-IS-MILESTONE                                        00130001
+001310           PERFORM DETAIL-PARA                                    00131001
+001320        END-IF                                                    00132001
+001330     ELSE                                                         00133001
+001340        IF SQLCODE = 100                                          00134001
+001350           CONTINUE                                               00135001
+001360        ELSE                                                      00136001
+001370           DISPLAY 'DB2 ERROR'                                    00137001
+001380           SET SQL-ERROR-OCCURRED TO TRUE                         00138001
+001390        END-IF                                                    00139001
+001400     END-IF.                                                      00140001
+001410 NULL-CHECK-PARA.                                                 00141001
+001420     MOVE 'N' TO WS-HIREDATE-NULL-SW                              00142001
+001430     IF IND-WORKDEPT < ZERO                                       00143001
+001440        MOVE SPACES TO DCL-WORKDEPT                               00144001
+001450     END-IF                                                       00145001
+001460     IF IND-HIREDATE < ZERO                                       00146001
+001470        SET WS-HIREDATE-NULL TO TRUE                              00147001
+001480     END-IF.                                                      00148001
+001490 COMPUTE-SERVICE-PARA.                                            00149001
+001500     MOVE DCL-HIREDATE(1:4) TO WS-HIRE-YEAR                       00150001
+001510     MOVE DCL-HIREDATE(6:2) TO WS-HIRE-MONTH                      00151001
+001520     SUBTRACT WS-HIRE-YEAR FROM WS-RUN-YEAR                       00152001
+001530             GIVING WS-YEARS-SERVICE                              00153001
+001540     IF WS-HIRE-MONTH = WS-RUN-MONTH                              00154001
+001550        IF WS-YEARS-SERVICE = 5 OR WS-YEARS-SERVICE = 10          00155001
+001560           OR WS-YEARS-SERVICE = 15 OR WS-YEARS-SERVICE = 20      00156001
+001570           SET WS-IS-MILESTONE TO TRUE                            00157001
+001580        END-IF                                                    00158001
+001590     END-IF.                                                      00159001
+001600 DETAIL-PARA.                                                     00160001
+001610     MOVE SPACES          TO WS-PL-DETAIL                         00161001
+001620     MOVE DCL-EMPNO       TO WS-PLD-EMPNO                         00162001
+001630     MOVE DCL-WORKDEPT    TO WS-PLD-WORKDEPT                      00163001
+001640     MOVE DCL-FIRSTNME-TEXT  TO WS-PLD-FIRSTNME                   00164001
+001650     MOVE DCL-LASTNAME-TEXT  TO WS-PLD-LASTNAME                   00165001
+001660     MOVE DCL-HIREDATE    TO WS-PLD-HIREDATE                      00166001
+001670     MOVE WS-YEARS-SERVICE TO WS-PLD-YEARS                        00167001
+001680     MOVE WS-PRINT-LINE   TO RPT-RECORD                           00168001
+001690     WRITE RPT-RECORD                                             00169001
+001700     ADD 1 TO WS-MILESTONE-COUNT.                                 00170001
+001710 HEADING-PARA.                                                    00171001
+001720     MOVE SPACES TO WS-PL-HEADING                                 00172001
+001730     MOVE "*********************************************"         00173001
+001740         TO WS-PLH-BANNER                                         00174001
+001750     MOVE WS-PRINT-LINE TO RPT-RECORD                             00175001
+001760     WRITE RPT-RECORD AFTER ADVANCING PAGE                        00176001
+001770     MOVE SPACES TO WS-PL-HEADING                                 00177001
+001780     MOVE "EMPNO ,DEPT,FIRST NAME  ,LAST NAME      ,HIRED,YRS"    00178001
+001790         TO WS-PLH-BANNER                                         00179001
+001800     MOVE WS-PRINT-LINE TO RPT-RECORD                             00180001
+001810     WRITE RPT-RECORD                                             00181001
+001820     MOVE SPACES TO WS-PL-HEADING                                 00182001
+001830     MOVE "*********************************************"         00183001
+001840         TO WS-PLH-BANNER                                         00184001
+001850     MOVE WS-PRINT-LINE TO RPT-RECORD                             00185001
+001860     WRITE RPT-RECORD.                                            00186001
+001870 TRAILER-PARA.                                                    00187001
+001880     MOVE SPACES TO WS-PL-TRAILER                                 00188001
+001890     MOVE "TOTAL SERVICE ANNIVERSARIES THIS MONTH : "             00189001
+001900         TO WS-PLT-LABEL                                          00190001
+001910     MOVE WS-MILESTONE-COUNT TO WS-PLT-COUNT                      00191001
+001920     MOVE WS-PRINT-LINE      TO RPT-RECORD                        00192001
+001930     WRITE RPT-RECORD.                                            00193001

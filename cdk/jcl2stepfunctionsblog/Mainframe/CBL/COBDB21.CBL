@@ -1,82 +1,415 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID. COBDB21.                                             00020001
-000210********************************************                      00021001
-000220*COBOL PROGRAM TO ACCOMPANY JCL TO STEP    *                      00022001
-000230*FUNCTION DEMO                             *                      00023001
-000220*OVERLY SIMPLIFIED PROGRAM TO FETCH FROM   *                      00022001
-000230*A DB2 EMPLOYEE DATABASE USING CURSOR      *                      00023001
-000240********************************************                      00024001
-000250 ENVIRONMENT DIVISION.                                            00025000
-000260 DATA DIVISION.                                                   00026000
-000270 WORKING-STORAGE SECTION.                                         00027000
-000271*****************************************************             00027101
-000272* WORKAREAS                                         *             00027201
-000273*****************************************************             00027301
-000274 77  NOT-FOUND           PIC S9(9) COMP VALUE  +100.              00027401
-000275 77  INPUT-SWITCH        PIC X          VALUE  'Y'.               00027501
-000276         88  NOMORE-INPUT               VALUE  'N'.               00027601
-000280********************************************                      00028003
-000287*  SQL COMMUNICATION AREA                  *                      00028701
-000288********************************************                      00028801
-000289     EXEC SQL                                                     00028903
-000290       INCLUDE SQLCA                                              00029003
-000291     END-EXEC.                                                    00029103
-000292********************************************                      00029201
-000293*  DCLS                                    *                      00029302
-000294********************************************                      00029401
-000295     EXEC SQL                                                     00029503
-000296       INCLUDE EMP                                                00029603
-000297     END-EXEC.                                                    00029703
-000298********************************************                      00029801
-000299*   DCLGENS                                                       00029901
-000300********************************************                      00030001
-000301     EXEC SQL                                                     00030103
-000302       DECLARE CR1 CURSOR FOR                                     00030203
-000303         SELECT EMPNO,FIRSTNME,MIDINIT,LASTNAME                   00030308
-000310         FROM EMP                                                 00031001
-000400     END-EXEC.                                                    00040003
-000600 PROCEDURE DIVISION.                                              00060001
-000700 MAIN-PARA.                                                       00070001
-000800*    DISPLAY " SIMPLE COBOL DB2 CURSOR PROGRAM : "                00080009
-000900* OPENING CURSOR                                                  00090001
-001000     EXEC SQL                                                     00100003
-001100       OPEN CR1                                                   00110003
-001200     END-EXEC.                                                    00120003
-001300     IF SQLCODE = 0                                               00130003
-001400*       DISPLAY " EMP CURSOR OPEN : "                             00140009
-001401        DISPLAY "*********************************************"   00140110
-001402        DISPLAY "EMPNO ,FIRST NAME  , LAST NAME           "       00140211
-001403        DISPLAY "*********************************************"   00140310
-001500     ELSE                                                         00150003
-001600        DISPLAY ' OPEN FAILED WITH SQLCODE : ' SQLCODE            00160003
-001700     END-IF.                                                      00170003
-001800     PERFORM FETCH-PARA                                           00180003
-001900             UNTIL SQLCODE NOT EQUAL 0                            00190009
-001910     EXEC SQL                                                     00191003
-001920        CLOSE CR1                                                 00192003
-001930     END-EXEC                                                     00193009
-001931        DISPLAY "                                        "        00193109
-001932        DISPLAY "*********************************************"   00193210
-001934        DISPLAY "                 END  OF REPORT              "   00193409
-001935        DISPLAY "*********************************************"   00193510
-001940     STOP RUN.                                                    00194005
-002100 FETCH-PARA.                                                      00210001
-002110     INITIALIZE DCLEMP                                            00211009
-002200     EXEC SQL                                                     00220001
-002300        FETCH CR1                                                 00230003
-002310           INTO :DCL-EMPNO,                                       00231003
-002320                :DCL-FIRSTNME,                                    00232003
-002330                :DCL-MIDINIT,                                     00233007
-002340                :DCL-LASTNAME                                     00234003
-002400     END-EXEC                                                     00240009
-002500     IF SQLCODE = 0                                               00250003
-002510        DISPLAY DCL-EMPNO, ","                                    00251003
-002520                DCL-FIRSTNME-TEXT , ", "                          00252009
-002540                DCL-LASTNAME-TEXT                                 00254008
-002550     ELSE                                                         00255003
-002560        IF SQLCODE = 100                                          00256003
-002570           CONTINUE                                               00257003
-002580        ELSE                                                      00258003
-002590           DISPLAY 'DB2 ERROR'                                    00259003
-002591        END-IF                                                    00259103
-002600     END-IF.                                                      00260004
+000100 IDENTIFICATION DIVISION.                                         00010001
+000110 PROGRAM-ID. COBDB21.                                             00011001
+000120********************************************                      00012001
+000130*COBOL PROGRAM TO ACCOMPANY JCL TO STEP    *                      00013001
+000140*FUNCTION DEMO                             *                      00014001
+000150*OVERLY SIMPLIFIED PROGRAM TO FETCH FROM   *                      00015001
+000160*A DB2 EMPLOYEE DATABASE USING CURSOR      *                      00016001
+000170********************************************                      00017001
+000180 ENVIRONMENT DIVISION.                                            00018001
+000190 INPUT-OUTPUT SECTION.                                            00019001
+000200 FILE-CONTROL.                                                    00020001
+000210     SELECT PARM-FILE  ASSIGN TO PARMIN.                          00021001
+000220     SELECT RPT-FILE   ASSIGN TO RPTOUT.                          00022001
+000230     SELECT KEY-FILE   ASSIGN TO KEYIN.                           00023001
+000240 DATA DIVISION.                                                   00024001
+000250 FILE SECTION.                                                    00025001
+000260 FD  PARM-FILE                                                    00026001
+000270     RECORDING MODE F                                             00027001
+000280     LABEL RECORDS ARE STANDARD.                                  00028001
+000290 01  PARM-RECORD.                                                 00029001
+000300     05  PARM-WORKDEPT           PIC X(3).                        00030001
+000310     05  PARM-HIREDATE-FROM      PIC X(10).                       00031001
+000320     05  PARM-HIREDATE-TO        PIC X(10).                       00032001
+000330     05  PARM-MODE               PIC X(1).                        00033001
+000340     05  FILLER                  PIC X(56).                       00034001
+000350 FD  RPT-FILE                                                     00035001
+000360     RECORDING MODE F                                             00036001
+000370     LABEL RECORDS ARE STANDARD.                                  00037001
+000380 01  RPT-RECORD                  PIC X(132).                      00038001
+000390 FD  KEY-FILE                                                     00039001
+000400     RECORDING MODE F                                             00040001
+000410     LABEL RECORDS ARE STANDARD.                                  00041001
+000420 01  KEY-RECORD.                                                  00042001
+000430     05  KEY-EMPNO               PIC X(6).                        00043001
+000440     05  FILLER                  PIC X(74).                       00044001
+000450 WORKING-STORAGE SECTION.                                         00045001
+000460*****************************************************             00046001
+000470* WORKAREAS                                         *             00047001
+000480*****************************************************             00048001
+000490 77  NOT-FOUND           PIC S9(9) COMP VALUE  +100.              00049001
+000500 77  INPUT-SWITCH        PIC X          VALUE  'Y'.               00050001
+000510         88  NOMORE-INPUT               VALUE  'N'.               00051001
+000520 77  WS-SQL-ERROR-SW     PIC X          VALUE  'N'.               00052001
+000530         88  SQL-ERROR-OCCURRED         VALUE  'Y'.               00053001
+000540*****************************************************             00054001
+000550*  CONTROL-BREAK WORKAREAS (BY WORKDEPT)             *            00055001
+000560*****************************************************             00056001
+000570 77  WS-FIRST-DETAIL-SW    PIC X          VALUE  'Y'.             00057001
+000580         88  WS-FIRST-DETAIL              VALUE  'Y'.             00058001
+000590 77  WS-PREV-WORKDEPT      PIC X(3)        VALUE SPACES.          00059001
+000600 77  WS-DEPT-COUNT         PIC S9(7) COMP  VALUE  ZERO.           00060001
+000610 77  WS-DEPT-SALARY-TOTAL  PIC S9(9)V9(2) COMP-3 VALUE ZERO.      00061001
+000620*****************************************************             00062001
+000630*  RUN-TOTAL WORKAREAS (WHOLE-REPORT SUMMARY)        *            00063001
+000640*****************************************************             00064001
+000650 77  WS-TOTAL-COUNT        PIC S9(7) COMP  VALUE  ZERO.           00065001
+000660 77  WS-TOTAL-SALARY       PIC S9(9)V9(2) COMP-3 VALUE ZERO.      00066001
+000670 77  WS-TOTAL-BONUS        PIC S9(9)V9(2) COMP-3 VALUE ZERO.      00067001
+000680 77  WS-TOTAL-COMM         PIC S9(9)V9(2) COMP-3 VALUE ZERO.      00068001
+000690*****************************************************             00069001
+000700*  PARAMETER-CARD WORKAREAS                          *            00070001
+000710*****************************************************             00071001
+000720 77  WS-PARM-MODE           PIC X(1)       VALUE  'D'.            00072001
+000730         88  WS-MODE-KEYED                 VALUE  'K'.            00073001
+000740 77  WS-PARM-WORKDEPT       PIC X(3)       VALUE SPACES.          00074001
+000750 77  WS-PARM-HIREDATE-FROM  PIC X(10)      VALUE '0001-01-01'.    00075001
+000760 77  WS-PARM-HIREDATE-TO    PIC X(10)      VALUE '9999-12-31'.    00076001
+000770 77  WS-DEPT-FILTER-SW      PIC X          VALUE  'N'.            00077001
+000780 77  WS-DATE-FILTER-SW      PIC X          VALUE  'N'.            00078001
+000790*****************************************************             00079001
+000800*  KEYED-LOOKUP WORKAREAS                            *            00080001
+000810*****************************************************             00081001
+000820 77  WS-KEY-EMPNO           PIC X(6)       VALUE SPACES.          00082001
+000830*****************************************************             00083001
+000840*  PRINT-LINE LAYOUTS FOR RPT-FILE                   *            00084001
+000850*****************************************************             00085001
+000860 01  WS-PRINT-LINE.                                               00086001
+000870     05  WS-PL-HEADING.                                           00087001
+000880         10  WS-PLH-BANNER        PIC X(80).                      00088001
+000890         10  FILLER               PIC X(52).                      00089001
+000900     05  WS-PL-DETAIL REDEFINES WS-PL-HEADING.                    00090001
+000910         10  WS-PLD-EMPNO         PIC X(6).                       00091001
+000920         10  FILLER               PIC X(1).                       00092001
+000930         10  WS-PLD-WORKDEPT      PIC X(3).                       00093001
+000940         10  FILLER               PIC X(1).                       00094001
+000950         10  WS-PLD-JOB           PIC X(8).                       00095001
+000960         10  FILLER               PIC X(1).                       00096001
+000970         10  WS-PLD-EDLEVEL       PIC ZZ9.                        00097001
+000980         10  FILLER               PIC X(1).                       00098001
+000990         10  WS-PLD-SALARY        PIC Z,ZZZ,ZZ9.99.               00099001
+001000         10  FILLER               PIC X(1).                       00100001
+001010         10  WS-PLD-BONUS         PIC Z,ZZZ,ZZ9.99.               00101001
+001020         10  FILLER               PIC X(1).                       00102001
+001030         10  WS-PLD-COMM          PIC Z,ZZZ,ZZ9.99.               00103001
+001040         10  FILLER               PIC X(1).                       00104001
+001050         10  WS-PLD-FIRSTNME      PIC X(12).                      00105001
+001060         10  FILLER               PIC X(1).                       00106001
+001070         10  WS-PLD-LASTNAME      PIC X(15).                      00107001
+001080         10  FILLER               PIC X(41).                      00108001
+001090     05  WS-PL-SUBTOTAL REDEFINES WS-PL-HEADING.                  00109001
+001100         10  WS-PLS-LABEL         PIC X(10).                      00110001
+001110         10  WS-PLS-WORKDEPT      PIC X(3).                       00111001
+001120         10  FILLER               PIC X(2).                       00112001
+001130         10  WS-PLS-COUNT-LBL     PIC X(11).                      00113001
+001140         10  WS-PLS-COUNT         PIC ZZZ,ZZ9.                    00114001
+001150         10  FILLER               PIC X(2).                       00115001
+001160         10  WS-PLS-SALARY-LBL    PIC X(14).                      00116001
+001170         10  WS-PLS-SALARY        PIC Z,ZZZ,ZZ9.99.               00117001
+001180         10  FILLER               PIC X(71).                      00118001
+001190     05  WS-PL-TRAILER REDEFINES WS-PL-HEADING.                   00119001
+001200         10  WS-PLT-LABEL         PIC X(18).                      00120001
+001210         10  WS-PLT-COUNT         PIC ZZZ,ZZ9.                    00121001
+001220         10  FILLER               PIC X(2).                       00122001
+001230         10  WS-PLT-SAL-LBL       PIC X(14).                      00123001
+001240         10  WS-PLT-SALARY        PIC ZZ,ZZZ,ZZ9.99.              00124001
+001250         10  FILLER               PIC X(2).                       00125001
+001260         10  WS-PLT-BON-LBL       PIC X(13).                      00126001
+001270         10  WS-PLT-BONUS         PIC Z,ZZZ,ZZ9.99.               00127001
+001280         10  FILLER               PIC X(2).                       00128001
+001290         10  WS-PLT-COM-LBL       PIC X(13).                      00129001
+001300         10  WS-PLT-COMM          PIC Z,ZZZ,ZZ9.99.               00130001
+001310         10  FILLER               PIC X(24).                      00131001
+001320********************************************                      00132001
+001330*  SQL COMMUNICATION AREA                  *                      00133001
+001340********************************************                      00134001
+001350     EXEC SQL                                                     00135001
+001360       INCLUDE SQLCA                                              00136001
+001370     END-EXEC.                                                    00137001
+001380********************************************                      00138001
+001390*  DCLS                                    *                      00139001
+001400********************************************                      00140001
+001410     EXEC SQL                                                     00141001
+001420       INCLUDE EMP                                                00142001
+001430     END-EXEC.                                                    00143001
+001440********************************************                      00144001
+001450*   DCLGENS                                                       00145001
+001460********************************************                      00146001
+001470     EXEC SQL                                                     00147001
+001480       DECLARE CR1 CURSOR FOR                                     00148001
+001490         SELECT EMPNO, FIRSTNME, MIDINIT, LASTNAME,               00149001
+001500                WORKDEPT, JOB, EDLEVEL, SALARY, BONUS, COMM       00150001
+001510         FROM EMP                                                 00151001
+001520         WHERE (WORKDEPT = :WS-PARM-WORKDEPT                      00152001
+001530                OR :WS-DEPT-FILTER-SW = 'N')                      00153001
+001540           AND (HIREDATE BETWEEN :WS-PARM-HIREDATE-FROM           00154001
+001550                             AND :WS-PARM-HIREDATE-TO             00155001
+001560                OR :WS-DATE-FILTER-SW = 'N')                      00156001
+001570         ORDER BY WORKDEPT, EMPNO                                 00157001
+001580     END-EXEC.                                                    00158001
+001590     EXEC SQL                                                     00159001
+001600       DECLARE CR2 CURSOR FOR                                     00160001
+001610         SELECT EMPNO, FIRSTNME, MIDINIT, LASTNAME,               00161001
+001620                WORKDEPT, JOB, EDLEVEL, SALARY, BONUS, COMM       00162001
+001630         FROM EMP                                                 00163001
+001640         WHERE EMPNO = :WS-KEY-EMPNO                              00164001
+001650     END-EXEC.                                                    00165001
+001660 PROCEDURE DIVISION.                                              00166001
+001670 MAIN-PARA.                                                       00167001
+001680     PERFORM GET-PARM-PARA.                                       00168001
+001690     OPEN OUTPUT RPT-FILE.                                        00169001
+001700     EVALUATE TRUE                                                00170001
+001710        WHEN WS-MODE-KEYED                                        00171001
+001720           PERFORM MAIN-KEYED-PARA                                00172001
+001730        WHEN OTHER                                                00173001
+001740           PERFORM MAIN-RANGE-PARA                                00174001
+001750     END-EVALUATE                                                 00175001
+001760     MOVE SPACES TO WS-PL-HEADING                                 00176001
+001770     MOVE "*********************************************"         00177001
+001780         TO WS-PLH-BANNER                                         00178001
+001790     MOVE WS-PRINT-LINE TO RPT-RECORD                             00179001
+001800     WRITE RPT-RECORD                                             00180001
+001810     MOVE SPACES TO WS-PL-HEADING                                 00181001
+001820     MOVE "                 END  OF REPORT              "         00182001
+001830         TO WS-PLH-BANNER                                         00183001
+001840     MOVE WS-PRINT-LINE TO RPT-RECORD                             00184001
+001850     WRITE RPT-RECORD                                             00185001
+001860     MOVE SPACES TO WS-PL-HEADING                                 00186001
+001870     MOVE "*********************************************"         00187001
+001880         TO WS-PLH-BANNER                                         00188001
+001890     MOVE WS-PRINT-LINE TO RPT-RECORD                             00189001
+001900     WRITE RPT-RECORD                                             00190001
+001910     CLOSE RPT-FILE                                               00191001
+001920     IF SQL-ERROR-OCCURRED                                        00192001
+001930        MOVE 8 TO RETURN-CODE                                     00193001
+001940     ELSE                                                         00194001
+001950        MOVE 0 TO RETURN-CODE                                     00195001
+001960     END-IF                                                       00196001
+001970     STOP RUN.                                                    00197001
+001980 MAIN-RANGE-PARA.                                                 00198001
+001990* OPENING CURSOR                                                  00199001
+002000     EXEC SQL                                                     00200001
+002010       OPEN CR1                                                   00201001
+002020     END-EXEC.                                                    00202001
+002030     IF SQLCODE = 0                                               00203001
+002040        PERFORM HEADING-PARA                                      00204001
+002050     ELSE                                                         00205001
+002060        DISPLAY ' OPEN FAILED WITH SQLCODE : ' SQLCODE            00206001
+002070        SET SQL-ERROR-OCCURRED TO TRUE                            00207001
+002080     END-IF.                                                      00208001
+002090     PERFORM FETCH-PARA                                           00209001
+002100             UNTIL SQLCODE NOT EQUAL 0                            00210001
+002110     EXEC SQL                                                     00211001
+002120        CLOSE CR1                                                 00212001
+002130     END-EXEC                                                     00213001
+002140     IF NOT WS-FIRST-DETAIL                                       00214001
+002150        PERFORM DEPT-BREAK-PARA                                   00215001
+002160     END-IF                                                       00216001
+002170     PERFORM TRAILER-PARA.                                        00217001
+002180 MAIN-KEYED-PARA.                                                 00218001
+002190     OPEN INPUT KEY-FILE.                                         00219001
+002200     PERFORM HEADING-PARA.                                        00220001
+002210     PERFORM READ-KEY-PARA.                                       00221001
+002220     PERFORM PROCESS-KEY-PARA                                     00222001
+002230             UNTIL NOMORE-INPUT.                                  00223001
+002240     CLOSE KEY-FILE.                                              00224001
+002250     PERFORM TRAILER-PARA.                                        00225001
+002260 READ-KEY-PARA.                                                   00226001
+002270     READ KEY-FILE                                                00227001
+002280         AT END                                                   00228001
+002290           SET NOMORE-INPUT TO TRUE                               00229001
+002300         NOT AT END                                               00230001
+002310           MOVE KEY-EMPNO TO WS-KEY-EMPNO                         00231001
+002320     END-READ.                                                    00232001
+002330 PROCESS-KEY-PARA.                                                00233001
+002340     PERFORM FETCH-KEY-PARA                                       00234001
+002350     PERFORM READ-KEY-PARA.                                       00235001
+002360 FETCH-KEY-PARA.                                                  00236001
+002370     INITIALIZE DCLEMP                                            00237001
+002380     EXEC SQL                                                     00238001
+002390        OPEN CR2                                                  00239001
+002400     END-EXEC                                                     00240001
+002410     IF SQLCODE = 0                                               00241001
+002420        EXEC SQL                                                  00242001
+002430           FETCH CR2                                              00243001
+002440              INTO :DCL-EMPNO,                                    00244001
+002450                   :DCL-FIRSTNME,                                 00245001
+002460                   :DCL-MIDINIT,                                  00246001
+002470                   :DCL-LASTNAME,                                 00247001
+002480                   :DCL-WORKDEPT  :IND-WORKDEPT,                  00248001
+002490                   :DCL-JOB       :IND-JOB,                       00249001
+002500                   :DCL-EDLEVEL   :IND-EDLEVEL,                   00250001
+002510                   :DCL-SALARY    :IND-SALARY,                    00251001
+002520                   :DCL-BONUS     :IND-BONUS,                     00252001
+002530                   :DCL-COMM      :IND-COMM                       00253001
+002540        END-EXEC                                                  00254001
+002550        IF SQLCODE = 0                                            00255001
+002560           PERFORM NULL-CHECK-PARA                                00256001
+002570           PERFORM WRITE-KEY-DETAIL-PARA                          00257001
+002580        ELSE                                                      00258001
+002590           IF SQLCODE = 100                                       00259001
+002600              DISPLAY 'EMPNO NOT FOUND ON FILE : ' WS-KEY-EMPNO   00260001
+002610           ELSE                                                   00261001
+002620              DISPLAY 'DB2 ERROR'                                 00262001
+002630              SET SQL-ERROR-OCCURRED TO TRUE                      00263001
+002640           END-IF                                                 00264001
+002650        END-IF                                                    00265001
+002660        EXEC SQL                                                  00266001
+002670           CLOSE CR2                                              00267001
+002680        END-EXEC                                                  00268001
+002690     ELSE                                                         00269001
+002700        DISPLAY ' OPEN FAILED WITH SQLCODE : ' SQLCODE            00270001
+002710        SET SQL-ERROR-OCCURRED TO TRUE                            00271001
+002720     END-IF.                                                      00272001
+002730 FETCH-PARA.                                                      00273001
+002740     INITIALIZE DCLEMP                                            00274001
+002750     EXEC SQL                                                     00275001
+002760        FETCH CR1                                                 00276001
+002770           INTO :DCL-EMPNO,                                       00277001
+002780                :DCL-FIRSTNME,                                    00278001
+002790                :DCL-MIDINIT,                                     00279001
+002800                :DCL-LASTNAME,                                    00280001
+002810                :DCL-WORKDEPT  :IND-WORKDEPT,                     00281001
+002820                :DCL-JOB       :IND-JOB,                          00282001
+002830                :DCL-EDLEVEL   :IND-EDLEVEL,                      00283001
+002840                :DCL-SALARY    :IND-SALARY,                       00284001
+002850                :DCL-BONUS     :IND-BONUS,                        00285001
+002860                :DCL-COMM      :IND-COMM                          00286001
+002870     END-EXEC                                                     00287001
+002880     IF SQLCODE = 0                                               00288001
+002890        PERFORM NULL-CHECK-PARA                                   00289001
+002900     END-IF                                                       00290001
+002910     IF SQLCODE = 0                                               00291001
+002920        PERFORM WRITE-DETAIL-PARA                                 00292001
+002930     ELSE                                                         00293001
+002940        IF SQLCODE = 100                                          00294001
+002950           CONTINUE                                               00295001
+002960        ELSE                                                      00296001
+002970           DISPLAY 'DB2 ERROR'                                    00297001
+002980           SET SQL-ERROR-OCCURRED TO TRUE                         00298001
+002990        END-IF                                                    00299001
+003000     END-IF.                                                      00300001
+003010 WRITE-DETAIL-PARA.                                               00301001
+003020     IF WS-FIRST-DETAIL                                           00302001
+003030        MOVE DCL-WORKDEPT TO WS-PREV-WORKDEPT                     00303001
+003040        MOVE 'N' TO WS-FIRST-DETAIL-SW                            00304001
+003050     END-IF                                                       00305001
+003060     IF DCL-WORKDEPT NOT = WS-PREV-WORKDEPT                       00306001
+003070        PERFORM DEPT-BREAK-PARA                                   00307001
+003080        MOVE DCL-WORKDEPT TO WS-PREV-WORKDEPT                     00308001
+003090        PERFORM HEADING-PARA                                      00309001
+003100     END-IF                                                       00310001
+003110     PERFORM MOVE-DETAIL-PARA                                     00311001
+003120     ADD 1 TO WS-DEPT-COUNT                                       00312001
+003130     ADD DCL-SALARY TO WS-DEPT-SALARY-TOTAL.                      00313001
+003140 WRITE-KEY-DETAIL-PARA.                                           00314001
+003150     PERFORM MOVE-DETAIL-PARA.                                    00315001
+003160 MOVE-DETAIL-PARA.                                                00316001
+003170     MOVE SPACES          TO WS-PL-DETAIL                         00317001
+003180     MOVE DCL-EMPNO       TO WS-PLD-EMPNO                         00318001
+003190     MOVE DCL-WORKDEPT    TO WS-PLD-WORKDEPT                      00319001
+003200     MOVE DCL-JOB         TO WS-PLD-JOB                           00320001
+003210     MOVE DCL-EDLEVEL     TO WS-PLD-EDLEVEL                       00321001
+003220     MOVE DCL-SALARY      TO WS-PLD-SALARY                        00322001
+003230     MOVE DCL-BONUS       TO WS-PLD-BONUS                         00323001
+003240     MOVE DCL-COMM        TO WS-PLD-COMM                          00324001
+003250     MOVE DCL-FIRSTNME-TEXT  TO WS-PLD-FIRSTNME                   00325001
+003260     MOVE DCL-LASTNAME-TEXT  TO WS-PLD-LASTNAME                   00326001
+003270     MOVE WS-PRINT-LINE   TO RPT-RECORD                           00327001
+003280     WRITE RPT-RECORD                                             00328001
+003290     ADD 1 TO WS-TOTAL-COUNT                                      00329001
+003300     ADD DCL-SALARY TO WS-TOTAL-SALARY                            00330001
+003310     ADD DCL-BONUS TO WS-TOTAL-BONUS                              00331001
+003320     ADD DCL-COMM TO WS-TOTAL-COMM.                               00332001
+003330 NULL-CHECK-PARA.                                                 00333001
+003340     IF IND-WORKDEPT < ZERO                                       00334001
+003350        MOVE SPACES TO DCL-WORKDEPT                               00335001
+003360     END-IF                                                       00336001
+003370     IF IND-JOB < ZERO                                            00337001
+003380        MOVE SPACES TO DCL-JOB                                    00338001
+003390     END-IF                                                       00339001
+003400     IF IND-EDLEVEL < ZERO                                        00340001
+003410        MOVE ZERO TO DCL-EDLEVEL                                  00341001
+003420     END-IF                                                       00342001
+003430     IF IND-SALARY < ZERO                                         00343001
+003440        MOVE ZERO TO DCL-SALARY                                   00344001
+003450     END-IF                                                       00345001
+003460     IF IND-BONUS < ZERO                                          00346001
+003470        MOVE ZERO TO DCL-BONUS                                    00347001
+003480     END-IF                                                       00348001
+003490     IF IND-COMM < ZERO                                           00349001
+003500        MOVE ZERO TO DCL-COMM                                     00350001
+003510     END-IF.                                                      00351001
+003520 HEADING-PARA.                                                    00352001
+003530     MOVE SPACES TO WS-PL-HEADING                                 00353001
+003540     MOVE "*********************************************"         00354001
+003550         TO WS-PLH-BANNER                                         00355001
+003560     MOVE WS-PRINT-LINE TO RPT-RECORD                             00356001
+003570     WRITE RPT-RECORD AFTER ADVANCING PAGE                        00357001
+003580     MOVE SPACES TO WS-PL-HEADING                                 00358001
+003590     MOVE "EMPNO ,DEPT,JOB     ,ED ,SALARY   ,BONUS  ,COMM   "    00359001
+003600         TO WS-PLH-BANNER                                         00360001
+003610     MOVE WS-PRINT-LINE TO RPT-RECORD                             00361001
+003620     WRITE RPT-RECORD                                             00362001
+003630     MOVE SPACES TO WS-PL-HEADING                                 00363001
+003640     MOVE "      , FIRST NAME  , LAST NAME                "       00364001
+003650         TO WS-PLH-BANNER                                         00365001
+003660     MOVE WS-PRINT-LINE TO RPT-RECORD                             00366001
+003670     WRITE RPT-RECORD                                             00367001
+003680     MOVE SPACES TO WS-PL-HEADING                                 00368001
+003690     MOVE "*********************************************"         00369001
+003700         TO WS-PLH-BANNER                                         00370001
+003710     MOVE WS-PRINT-LINE TO RPT-RECORD                             00371001
+003720     WRITE RPT-RECORD.                                            00372001
+003730 DEPT-BREAK-PARA.                                                 00373001
+003740     MOVE SPACES TO WS-PL-SUBTOTAL                                00374001
+003750     MOVE "DEPT "             TO WS-PLS-LABEL                     00375001
+003760     MOVE WS-PREV-WORKDEPT    TO WS-PLS-WORKDEPT                  00376001
+003770     MOVE "EMPLOYEES: "       TO WS-PLS-COUNT-LBL                 00377001
+003780     MOVE WS-DEPT-COUNT       TO WS-PLS-COUNT                     00378001
+003790     MOVE " TOTAL SALARY: "   TO WS-PLS-SALARY-LBL                00379001
+003800     MOVE WS-DEPT-SALARY-TOTAL TO WS-PLS-SALARY                   00380001
+003810     MOVE WS-PRINT-LINE       TO RPT-RECORD                       00381001
+003820     WRITE RPT-RECORD                                             00382001
+003830     MOVE ZERO TO WS-DEPT-COUNT                                   00383001
+003840     MOVE ZERO TO WS-DEPT-SALARY-TOTAL.                           00384001
+003850 TRAILER-PARA.                                                    00385001
+003860     MOVE SPACES TO WS-PL-TRAILER                                 00386001
+003870     MOVE "TOTAL EMPLOYEES: "   TO WS-PLT-LABEL                   00387001
+003880     MOVE WS-TOTAL-COUNT        TO WS-PLT-COUNT                   00388001
+003890     MOVE " TOTAL SALARY: "     TO WS-PLT-SAL-LBL                 00389001
+003900     MOVE WS-TOTAL-SALARY       TO WS-PLT-SALARY                  00390001
+003910     MOVE " TOTAL BONUS: "      TO WS-PLT-BON-LBL                 00391001
+003920     MOVE WS-TOTAL-BONUS        TO WS-PLT-BONUS                   00392001
+003930     MOVE " TOTAL COMM: "       TO WS-PLT-COM-LBL                 00393001
+003940     MOVE WS-TOTAL-COMM         TO WS-PLT-COMM                    00394001
+003950     MOVE WS-PRINT-LINE         TO RPT-RECORD                     00395001
+003960     WRITE RPT-RECORD.                                            00396001
+003970 GET-PARM-PARA.                                                   00397001
+003980     MOVE 'N' TO WS-DEPT-FILTER-SW                                00398001
+003990     MOVE 'N' TO WS-DATE-FILTER-SW                                00399001
+004000     OPEN INPUT PARM-FILE                                         00400001
+004010     READ PARM-FILE                                               00401001
+004020         AT END                                                   00402001
+004030           CONTINUE                                               00403001
+004040         NOT AT END                                               00404001
+004050           MOVE PARM-MODE          TO WS-PARM-MODE                00405001
+004060           MOVE PARM-WORKDEPT      TO WS-PARM-WORKDEPT            00406001
+004070           MOVE PARM-HIREDATE-FROM TO WS-PARM-HIREDATE-FROM       00407001
+004080           MOVE PARM-HIREDATE-TO   TO WS-PARM-HIREDATE-TO         00408001
+004090           IF WS-PARM-MODE NOT = 'K'                              00409001
+004100              MOVE 'D' TO WS-PARM-MODE                            00410001
+004110           END-IF                                                 00411001
+004120           IF WS-PARM-WORKDEPT NOT = SPACES                       00412001
+004130              MOVE 'Y' TO WS-DEPT-FILTER-SW                       00413001
+004140           END-IF                                                 00414001
+004150           IF WS-PARM-HIREDATE-FROM NOT = SPACES                  00415001
+004160              AND WS-PARM-HIREDATE-TO NOT = SPACES                00416001
+004170              MOVE 'Y' TO WS-DATE-FILTER-SW                       00417001
+004180           END-IF                                                 00418001
+004181           IF NOT (WS-DATE-FILTER-SW = 'Y')                       00418101
+004182              MOVE '0001-01-01' TO WS-PARM-HIREDATE-FROM          00418201
+004183              MOVE '9999-12-31' TO WS-PARM-HIREDATE-TO            00418301
+004184           END-IF                                                 00418401
+004190     END-READ                                                     00419001
+004200     CLOSE PARM-FILE.                                             00420001

@@ -0,0 +1,191 @@
+000010 IDENTIFICATION DIVISION.                                         00001001
+000020 PROGRAM-ID. COBDB22.                                             00002001
+000030********************************************                      00003001
+000040*COBOL PROGRAM TO ACCOMPANY JCL TO STEP    *                      00004001
+000050*FUNCTION DEMO                             *                      00005001
+000060*POSTS SALARY/BONUS/COMM TRANSACTIONS      *                      00006001
+000070*AGAINST THE DB2 EMPLOYEE DATABASE         *                      00007001
+000080********************************************                      00008001
+000090 ENVIRONMENT DIVISION.                                            00009001
+000100 INPUT-OUTPUT SECTION.                                            00010001
+000110 FILE-CONTROL.                                                    00011001
+000120     SELECT TRANS-FILE  ASSIGN TO TRANSIN.                        00012001
+000130     SELECT RPT-FILE    ASSIGN TO RPTOUT.                         00013001
+000140 DATA DIVISION.                                                   00014001
+000150 FILE SECTION.                                                    00015001
+000160 FD  TRANS-FILE                                                   00016001
+000170     RECORDING MODE F                                             00017001
+000180     LABEL RECORDS ARE STANDARD.                                  00018001
+000190 01  TRANS-RECORD.                                                00019001
+000200     05  TRANS-EMPNO             PIC X(6).                        00020001
+000210     05  TRANS-SALARY            PIC 9(7)V99.                     00021001
+000220     05  TRANS-BONUS             PIC 9(7)V99.                     00022001
+000230     05  TRANS-COMM              PIC 9(7)V99.                     00023001
+000240     05  TRANS-EFFDATE           PIC X(10).                       00024001
+000250     05  FILLER                  PIC X(37).                       00025001
+000260 FD  RPT-FILE                                                     00026001
+000270     RECORDING MODE F                                             00027001
+000280     LABEL RECORDS ARE STANDARD.                                  00028001
+000290 01  RPT-RECORD                  PIC X(132).                      00029001
+000300 WORKING-STORAGE SECTION.                                         00030001
+000310*****************************************************             00031001
+000320* WORKAREAS                                         *             00032001
+000330*****************************************************             00033001
+000340 77  INPUT-SWITCH        PIC X          VALUE  'Y'.               00034001
+000350         88  NOMORE-INPUT               VALUE  'N'.               00035001
+000360 77  WS-SQL-ERROR-SW     PIC X          VALUE  'N'.               00036001
+000370         88  SQL-ERROR-OCCURRED         VALUE  'Y'.               00037001
+000380 77  WS-EMPNO-VALID-SW   PIC X          VALUE  'N'.               00038001
+000390         88  WS-EMPNO-VALID             VALUE  'Y'.               00039001
+000400 77  WS-UPDATE-FAILED-SW PIC X          VALUE  'N'.               00040001
+000410         88  WS-UPDATE-FAILED           VALUE  'Y'.               00041001
+000420*****************************************************             00042001
+000430* TRANSACTION COUNTERS                               *            00043001
+000440*****************************************************             00044001
+000450 77  WS-ACCEPTED-COUNT   PIC S9(7) COMP VALUE ZERO.               00045001
+000460 77  WS-REJECTED-COUNT   PIC S9(7) COMP VALUE ZERO.               00046001
+000470*****************************************************             00047001
+000480* SYNC-POINT WORKAREAS                                *           00048001
+000490*****************************************************             00049001
+000500 77  WS-COMMIT-COUNT     PIC S9(7) COMP VALUE ZERO.               00050001
+000510 77  WS-COMMIT-FREQ      PIC S9(7) COMP VALUE  100.               00051001
+000520*****************************************************             00052001
+000530* HOST VARIABLE FOR THE KEYED LOOKUP                 *            00053001
+000540*****************************************************             00054001
+000550 01  WS-CHECK-EMPNO          PIC X(6).                            00055001
+000560*****************************************************             00056001
+000570*  PRINT-LINE LAYOUT FOR RPT-FILE                    *            00057001
+000580*****************************************************             00058001
+000590 01  WS-PRINT-LINE.                                               00059001
+000600     05  WS-PL-HEADING.                                           00060001
+000610         10  WS-PLH-BANNER        PIC X(80).                      00061001
+000620         10  FILLER               PIC X(52).                      00062001
+000630     05  WS-PL-TRAILER REDEFINES WS-PL-HEADING.                   00063001
+000640         10  WS-PLT-ACC-LBL       PIC X(24).                      00064001
+000650         10  WS-PLT-ACCEPTED      PIC ZZZ,ZZ9.                    00065001
+000660         10  FILLER               PIC X(2).                       00066001
+000670         10  WS-PLT-REJ-LBL       PIC X(24).                      00067001
+000680         10  WS-PLT-REJECTED      PIC ZZZ,ZZ9.                    00068001
+000690         10  FILLER               PIC X(68).                      00069001
+000700********************************************                      00070001
+000710*  SQL COMMUNICATION AREA                  *                      00071001
+000720********************************************                      00072001
+000730     EXEC SQL                                                     00073001
+000740       INCLUDE SQLCA                                              00074001
+000750     END-EXEC.                                                    00075001
+000760 PROCEDURE DIVISION.                                              00076001
+000770 MAIN-PARA.                                                       00077001
+000780     OPEN INPUT TRANS-FILE.                                       00078001
+000790     OPEN OUTPUT RPT-FILE.                                        00079001
+000800     PERFORM READ-TRANS-PARA.                                     00080001
+000810     PERFORM PROCESS-TRANS-PARA                                   00081001
+000820             UNTIL NOMORE-INPUT.                                  00082001
+000830     PERFORM TERMINATE-PARA.                                      00083001
+000840     STOP RUN.                                                    00084001
+000850 READ-TRANS-PARA.                                                 00085001
+000860     READ TRANS-FILE                                              00086001
+000870         AT END                                                   00087001
+000880           SET NOMORE-INPUT TO TRUE                               00088001
+000890         NOT AT END                                               00089001
+000900           CONTINUE                                               00090001
+000910     END-READ.                                                    00091001
+000920 PROCESS-TRANS-PARA.                                              00092001
+000930     PERFORM VALIDATE-EMPNO-PARA                                  00093001
+000940     IF WS-EMPNO-VALID                                            00094001
+000950        PERFORM UPDATE-EMP-PARA                                   00095001
+000960        IF WS-UPDATE-FAILED                                       00096001
+000970           ADD 1 TO WS-REJECTED-COUNT                             00097001
+000980        ELSE                                                      00098001
+000990           ADD 1 TO WS-ACCEPTED-COUNT                             00099001
+001000        END-IF                                                    00100001
+001010     ELSE                                                         00101001
+001020        ADD 1 TO WS-REJECTED-COUNT                                00102001
+001030     END-IF                                                       00103001
+001040     PERFORM COMMIT-CHECK-PARA                                    00104001
+001050     PERFORM READ-TRANS-PARA.                                     00105001
+001060 COMMIT-CHECK-PARA.                                               00106001
+001070     ADD 1 TO WS-COMMIT-COUNT                                     00107001
+001080     IF WS-COMMIT-COUNT >= WS-COMMIT-FREQ                         00108001
+001090        EXEC SQL                                                  00109001
+001100           COMMIT                                                 00110001
+001110        END-EXEC                                                  00111001
+001120        MOVE ZERO TO WS-COMMIT-COUNT                              00112001
+001130     END-IF.                                                      00113001
+001140 VALIDATE-EMPNO-PARA.                                             00114001
+001150     MOVE 'N' TO WS-EMPNO-VALID-SW                                00115001
+001160     EXEC SQL                                                     00116001
+001170        SELECT EMPNO                                              00117001
+001180          INTO :WS-CHECK-EMPNO                                    00118001
+001190          FROM EMP                                                00119001
+001200         WHERE EMPNO = :TRANS-EMPNO                               00120001
+001210     END-EXEC                                                     00121001
+001220     IF SQLCODE = 0                                               00122001
+001230        SET WS-EMPNO-VALID TO TRUE                                00123001
+001240     ELSE                                                         00124001
+001250        IF SQLCODE = 100                                          00125001
+001260           DISPLAY 'TRANSACTION REJECTED, EMPNO NOT FOUND : '     00126001
+001270                   TRANS-EMPNO ' EFFECTIVE : ' TRANS-EFFDATE      00127001
+001280        ELSE                                                      00128001
+001290           DISPLAY 'TRANSACTION REJECTED, DB2 ERROR ON LOOKUP : ' 00129001
+001300                   TRANS-EMPNO ' SQLCODE : ' SQLCODE              00130001
+001310           SET SQL-ERROR-OCCURRED TO TRUE                         00131001
+001320        END-IF                                                    00132001
+001330     END-IF.                                                      00133001
+001340 UPDATE-EMP-PARA.                                                 00134001
+001350     MOVE 'N' TO WS-UPDATE-FAILED-SW                              00135001
+001360     EXEC SQL                                                     00136001
+001370        UPDATE EMP                                                00137001
+001380           SET SALARY = :TRANS-SALARY,                            00138001
+001390               BONUS  = :TRANS-BONUS,                             00139001
+001400               COMM   = :TRANS-COMM                               00140001
+001410         WHERE EMPNO = :TRANS-EMPNO                               00141001
+001420     END-EXEC                                                     00142001
+001430     IF SQLCODE NOT = 0                                           00143001
+001440        DISPLAY 'UPDATE FAILED FOR EMPNO : ' TRANS-EMPNO          00144001
+001450                ' SQLCODE : ' SQLCODE                             00145001
+001460        SET SQL-ERROR-OCCURRED TO TRUE                            00146001
+001470        SET WS-UPDATE-FAILED TO TRUE                              00147001
+001480     ELSE                                                         00148001
+001490        DISPLAY 'TRANSACTION ACCEPTED, EMPNO : ' TRANS-EMPNO      00149001
+001500                ' EFFECTIVE : ' TRANS-EFFDATE                     00150001
+001510     END-IF.                                                      00151001
+001520 TERMINATE-PARA.                                                  00152001
+001530     EXEC SQL                                                     00153001
+001540        COMMIT                                                    00154001
+001550     END-EXEC                                                     00155001
+001560     CLOSE TRANS-FILE                                             00156001
+001570     PERFORM TRAILER-PARA                                         00157001
+001580     CLOSE RPT-FILE                                               00158001
+001590     DISPLAY "*********************************************"      00159001
+001600     DISPLAY "          SALARY MAINTENANCE RUN COMPLETE     "     00160001
+001610     DISPLAY "*********************************************"      00161001
+001620     DISPLAY "TRANSACTIONS ACCEPTED : " WS-ACCEPTED-COUNT         00162001
+001630     DISPLAY "TRANSACTIONS REJECTED : " WS-REJECTED-COUNT         00163001
+001640     IF SQL-ERROR-OCCURRED                                        00164001
+001650        MOVE 8 TO RETURN-CODE                                     00165001
+001660     ELSE                                                         00166001
+001670        MOVE 0 TO RETURN-CODE                                     00167001
+001680     END-IF.                                                      00168001
+001690 TRAILER-PARA.                                                    00169001
+001700     MOVE SPACES TO WS-PL-HEADING                                 00170001
+001710     MOVE "*********************************************"         00171001
+001720         TO WS-PLH-BANNER                                         00172001
+001730     MOVE WS-PRINT-LINE TO RPT-RECORD                             00173001
+001740     WRITE RPT-RECORD                                             00174001
+001750     MOVE SPACES TO WS-PL-HEADING                                 00175001
+001760     MOVE "          SALARY MAINTENANCE RUN COMPLETE     "        00176001
+001770         TO WS-PLH-BANNER                                         00177001
+001780     MOVE WS-PRINT-LINE TO RPT-RECORD                             00178001
+001790     WRITE RPT-RECORD                                             00179001
+001800     MOVE SPACES TO WS-PL-HEADING                                 00180001
+001810     MOVE "*********************************************"         00181001
+001820         TO WS-PLH-BANNER                                         00182001
+001830     MOVE WS-PRINT-LINE TO RPT-RECORD                             00183001
+001840     WRITE RPT-RECORD                                             00184001
+001850     MOVE SPACES TO WS-PL-TRAILER                                 00185001
+001860     MOVE "TRANSACTIONS ACCEPTED : "   TO WS-PLT-ACC-LBL          00186001
+001870     MOVE WS-ACCEPTED-COUNT            TO WS-PLT-ACCEPTED         00187001
+001880     MOVE "TRANSACTIONS REJECTED : "   TO WS-PLT-REJ-LBL          00188001
+001890     MOVE WS-REJECTED-COUNT            TO WS-PLT-REJECTED         00189001
+001900     MOVE WS-PRINT-LINE                TO RPT-RECORD              00190001
+001910     WRITE RPT-RECORD.                                            00191001
